@@ -0,0 +1,18 @@
+      *****************************************************************
+      * WILLISMINVREC - Inventory-totals transaction record layout,
+      * shared by the raw extract file, the sort work file and the
+      * sorted extract file so all three stay in sync.
+      *****************************************************************
+           05 CUS-ID-IN        PIC 9(5).
+           05 CUS-NAME-IN      PIC X(25).
+           05 PROD-ID-IN       PIC X(3).
+           05 FILLER           PIC X(5).
+           05 PROD-NAME-IN     PIC X(14).
+           05 QTY-SOLD-IN      PIC 9(3).
+           05 COST-PER-ITEM-IN PIC 9(3)V9(2).
+      * TRANS-TYPE-IN: 'S' sale, 'R' return/credit (QTY-SOLD-IN
+      * carries the magnitude either way).
+           05 TRANS-TYPE-IN    PIC X(1).
+      * TRANS-DATE-IN: CCYYMMDD, the date the transaction happened,
+      * used by 200-PROCESS-RTN to filter the run to a date range.
+           05 TRANS-DATE-IN    PIC 9(8).
