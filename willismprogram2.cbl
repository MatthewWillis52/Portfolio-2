@@ -38,34 +38,187 @@
            ASSIGN TO 'PR2FA17.TXT'
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT SORT-WORK-FILE
+           ASSIGN TO 'SORTWK1'.
+
+           SELECT SORTED-INVENTORY-TOTALS
+           ASSIGN TO 'PR2FA17-SRT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT REPORT-FILE
            ASSIGN TO 'INVENTORY-OUT.TXT'
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT EXTRACT-FILE
+           ASSIGN TO 'PR2FA17-EXTRACT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE
+           ASSIGN TO 'PR2FA17-EXCEPT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESTART-FILE
+           ASSIGN TO 'PR2FA17-RESTART.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+           SELECT CUS-SUM-CHECKPOINT-FILE
+           ASSIGN TO 'PR2FA17-CUSTSUM-CKPT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CUS-SUM-CKPT-FILE-STATUS.
+
+           SELECT CUSTOMER-SUMMARY-FILE
+           ASSIGN TO 'PR2FA17-CUSTSUM.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PARM-FILE
+           ASSIGN TO 'PR2FA17-PARM.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PARM-FILE-STATUS.
+
+           SELECT CUSTOMER-MASTER
+           ASSIGN TO 'CUSTOMER-MASTER.TXT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CM-CUS-ID
+           FILE STATUS IS WS-CUSTMAST-FILE-STATUS.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD  INVENTORY-TOTALS.
        01  INVENTORY-REC.
-           05 CUS-ID-IN        PIC 9(5).
-           05 CUS-NAME-IN      PIC X(25).
-           05 PROD-ID-IN       PIC X(3).
-           05 FILLER           PIC X(5).
-           05 PROD-NAME-IN     PIC X(14).
-           05 QTY-SOLD-IN      PIC 9(3).
-           05 COST-PER-ITEM-IN PIC 9(3)V9(2).
-
+       COPY "willisminvrec.cpy".
+
+      * Sort work file: PROD-ID-IN major / CUS-ID-IN minor, so the
+      * control break in 200-PROCESS-RTN sees each product together.
+       SD  SORT-WORK-FILE.
+       01  SORT-REC.
+       COPY "willisminvrec.cpy" REPLACING
+           ==CUS-ID-IN==   BY ==SRT-CUS-ID==
+           ==CUS-NAME-IN== BY ==SRT-CUS-NAME==
+           ==PROD-ID-IN==  BY ==SRT-PROD-ID==
+           ==PROD-NAME-IN== BY ==SRT-PROD-NAME==
+           ==QTY-SOLD-IN== BY ==SRT-QTY-SOLD==
+           ==COST-PER-ITEM-IN== BY ==SRT-COST-PER-ITEM==
+           ==TRANS-TYPE-IN== BY ==SRT-TRANS-TYPE==
+           ==TRANS-DATE-IN== BY ==SRT-TRANS-DATE==.
+
+       FD  SORTED-INVENTORY-TOTALS.
+       01  SORTED-INVENTORY-REC.
+       COPY "willisminvrec.cpy" REPLACING
+           ==CUS-ID-IN==   BY ==SRT2-CUS-ID==
+           ==CUS-NAME-IN== BY ==SRT2-CUS-NAME==
+           ==PROD-ID-IN==  BY ==SRT2-PROD-ID==
+           ==PROD-NAME-IN== BY ==SRT2-PROD-NAME==
+           ==QTY-SOLD-IN== BY ==SRT2-QTY-SOLD==
+           ==COST-PER-ITEM-IN== BY ==SRT2-COST-PER-ITEM==
+           ==TRANS-TYPE-IN== BY ==SRT2-TRANS-TYPE==
+           ==TRANS-DATE-IN== BY ==SRT2-TRANS-DATE==.
 
        FD  REPORT-FILE.
        01  REPORT-REC.
            05 PIC X(73).
 
+      * One comma-delimited record per transaction, for spreadsheet/BI
+      * loading without screen-scraping INVENTORY-OUT.TXT.
+       FD  EXTRACT-FILE.
+       01  EXTRACT-REC             PIC X(100).
+
+      * Records rejected by 160-EDIT-RTN instead of skewing the totals.
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-REC            PIC X(60).
+
+      * Checkpoint appended every WS-CKPT-INTERVAL transactions with the
+      * last key processed, its row position within that key (a key can
+      * span more than one row), and the running accumulators.
+       FD  RESTART-FILE.
+       01  RESTART-REC.
+           05 RST-CUS-ID        PIC 9(5).
+           05 RST-PROD-ID       PIC X(3).
+           05 RST-GRP-QTY       PIC 9(6).
+           05 RST-GRP-SV        PIC 9(7)V9(2).
+           05 RST-GRP-RET-QTY   PIC 9(6).
+           05 RST-GRP-RET-SV    PIC 9(7)V9(2).
+           05 RST-RET-GRAND-QTY PIC 9(7).
+           05 RST-RET-GRAND-SV  PIC 9(10)V9(2).
+           05 RST-GRAND-QTY     PIC 9(7).
+           05 RST-GRAND-SV      PIC 9(10)V9(2).
+           05 RST-CUS-QTY       PIC 9(6).
+           05 RST-CUS-SV        PIC 9(7)V9(2).
+           05 RST-CUS-RET-QTY   PIC 9(6).
+           05 RST-CUS-RET-SV    PIC 9(7)V9(2).
+           05 RST-ROW-SEQ       PIC 9(5).
+
+      * Snapshot of WS-CUS-SUMMARY-TABLE, rewritten on every checkpoint
+      * so a restart can rebuild the top-customers table.
+       FD  CUS-SUM-CHECKPOINT-FILE.
+       01  CUS-SUM-CKPT-REC.
+           05 CKPT-CUS-SUM-ID   PIC 9(5).
+           05 CKPT-CUS-SUM-NAME PIC X(25).
+           05 CKPT-CUS-SUM-QTY  PIC S9(7).
+           05 CKPT-CUS-SUM-SV   PIC S9(10)V9(2).
+
+      * Top-customers-by-sales-value summary, ranked descending.
+       FD  CUSTOMER-SUMMARY-FILE.
+       01  CUSTOMER-SUMMARY-REC        PIC X(60).
+
+      * Client/preparer/report-title control record (see 121-READ-PARM
+      * -RTN); missing or empty leaves the compiled-in defaults standing.
+       FD  PARM-FILE.
+       01  PARM-REC.
+           05 PARM-CLIENT-NAME         PIC X(8).
+           05 PARM-PREPARER-INITIALS   PIC X(3).
+           05 PARM-REPORT-TITLE        PIC X(24).
+           05 PARM-START-DATE          PIC 9(8).
+           05 PARM-END-DATE            PIC 9(8).
+
+      * Customer master, looked up by 155-VALIDATE-CUS-NAME-RTN to flag
+      * a CUS-NAME-IN that disagrees with the name of record.
+       FD  CUSTOMER-MASTER.
+       01  CUSTOMER-MASTER-REC.
+           05 CM-CUS-ID                PIC 9(5).
+           05 CM-CUS-NAME              PIC X(25).
+
 
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREAS.
            05 EOF-FLAG         PIC X(3) VALUE 'YES'.
            05 PROPER-SPACING   PIC 99 VALUE 0.
            05 PROD-NAME-SAME PIC X(3) VALUE 'NEW'.
+           05 WS-CUS-SAME    PIC X(5) VALUE 'NEW'.
+           05 WS-VALID-SW    PIC X(3) VALUE 'YES'.
+           05 WS-EDIT-REASON PIC X(30) VALUE SPACES.
+
+       01  WS-PARM-AREAS.
+           05 WS-PARM-FILE-STATUS    PIC X(2) VALUE '00'.
+
+       01  WS-CUSTMAST-AREAS.
+           05 WS-CUSTMAST-FILE-STATUS PIC X(2) VALUE '00'.
+           05 WS-CUSTMAST-AVAIL-SW    PIC X(3) VALUE 'YES'.
+              88 CUSTMAST-AVAILABLE   VALUE 'YES'.
+
+      * Run-time date-range filter from PARM-START-DATE/PARM-END-DATE;
+      * stays wide open when the parameter file supplies no dates.
+       01  WS-DATE-FILTER-AREAS.
+           05 WS-FILTER-START-DATE    PIC 9(8) VALUE 0.
+           05 WS-FILTER-END-DATE      PIC 9(8) VALUE 99999999.
+
+       01  WS-RESTART-AREAS.
+           05 WS-RESTART-FILE-STATUS PIC X(2) VALUE '00'.
+           05 WS-CUS-SUM-CKPT-FILE-STATUS PIC X(2) VALUE '00'.
+           05 WS-RESTART-SW          PIC X(3) VALUE 'NO'.
+           05 WS-RESTART-CUS-ID      PIC 9(5) VALUE 0.
+           05 WS-RESTART-PROD-ID     PIC X(3) VALUE SPACES.
+           05 WS-RESTART-ROW-SEQ     PIC 9(5) VALUE 0.
+           05 WS-REC-COUNTER         PIC 9(7) VALUE 0.
+           05 WS-CKPT-INTERVAL       PIC 9(3) VALUE 50.
+      * This row's position within its own CUS-ID-IN/PROD-ID-IN key,
+      * recomputed by 135-TRACK-KEY-SEQ-RTN on every pass.
+           05 WS-KEY-PROD-ID         PIC X(3) VALUE SPACES.
+           05 WS-KEY-CUS-ID          PIC 9(5) VALUE 0.
+           05 WS-KEY-ROW-SEQ         PIC 9(5) VALUE 0.
+           05 WS-KEY-FIRST-SW        PIC X(3) VALUE 'YES'.
        01  WS-CURRENT-DATE-DATA.
              05  WS-CURRENT-DATE.
                    10 WS-CURRENT-YEAR      PIC 9(4).
@@ -78,8 +231,35 @@
            05 WS-QTY-HOLDER            PIC 9(7).
            05 WS-SV-HOLDER             PIC 9(10)V9(2).
            05 WS-GRP-SV                PIC 9(7)V9(2).
-           05 WS-GRAND-QTY             PIC 9(7).
-           05 WS-GRAND-SV              PIC 9(10)V9(2).
+           05 WS-CUS-QTY               PIC 9(6).
+           05 WS-CUS-SV                PIC 9(7)V9(2).
+           05 WS-CUS-RET-QTY           PIC 9(6).
+           05 WS-CUS-RET-SV            PIC 9(7)V9(2).
+           05 WS-GRP-RET-QTY           PIC 9(6).
+           05 WS-GRP-RET-SV            PIC 9(7)V9(2).
+           05 WS-RET-QTY-HOLDER        PIC 9(7).
+           05 WS-RET-SV-HOLDER         PIC 9(10)V9(2).
+           05 WS-GRAND-QTY             PIC S9(7).
+           05 WS-GRAND-SV              PIC S9(10)V9(2).
+
+       01  WS-EXTRACT-AREAS.
+           05 WS-EXTRACT-QTY-ED        PIC ZZZ9.
+           05 WS-EXTRACT-SV-ED         PIC Z(5)9.99.
+
+      * Per-customer accumulator table for the top-customers summary.
+       01  WS-CUS-SUMMARY-AREAS.
+           05 WS-CUS-SUM-COUNT         PIC 9(4) VALUE 0.
+           05 WS-CUS-SUM-FOUND-SW      PIC X(3) VALUE 'NO'.
+           05 WS-CUS-SUM-RANK          PIC 9(4) VALUE 0.
+       01  WS-CUS-SUMMARY-TABLE.
+           05 WS-CUS-SUM-ENTRY OCCURS 1 TO 2000 TIMES
+              DEPENDING ON WS-CUS-SUM-COUNT
+              DESCENDING KEY IS WS-CUS-SUM-SV
+              INDEXED BY WS-CUS-SUM-IDX.
+              10 WS-CUS-SUM-ID         PIC 9(5).
+              10 WS-CUS-SUM-NAME       PIC X(25).
+              10 WS-CUS-SUM-QTY        PIC S9(7).
+              10 WS-CUS-SUM-SV         PIC S9(10)V9(2).
 
        01  HEADING-LINE1.
            05 FILLER   PIC X(33).
@@ -94,9 +274,8 @@
            05 FILLER               PIC X(1) VALUE '/'.
            05 HL2-CURRENT-YEAR     PIC X(4).
            05 FILLER               PIC X(7).
-           05 HL2-SALES            PIC X(6) VALUE 'SALES '.
-           05 HL2-SPEC             PIC X(12) VALUE 'SPECULATION '.
-           05 HL2-REP              PIC X(6) VALUE 'REPORT'.
+           05 HL2-TITLE            PIC X(24) VALUE
+              'SALES SPECULATION REPORT'.
            05 FILLER               PIC X(18).
            05 HL2-Y3I              PIC X(3) VALUE 'MAW'.
 
@@ -141,7 +320,9 @@
            05 PROD-ID-OUT      PIC X(3).
            05 FILLER           PIC X(3).
            05 CUS-NAME-OUT     PIC X(25).
-           05 FILLER           PIC X(4).
+           05 CUS-NAME-FLAG    PIC X(1) VALUE SPACE.
+           05 FILLER           PIC X(2).
+           05 TRANS-TYPE-FLAG  PIC X(1) VALUE SPACE.
            05 QTY-SOLD-OUT     PIC Z(1)9(3).
            05 FILLER           PIC X(5).
            05 SALES-VALUE-OUT  PIC Z(3),Z(3).99.
@@ -158,6 +339,36 @@
            05 MONEY                PIC X(1) VALUE '$'.
            05 SALES-VALUE-TOTAL-OUT   PIC Z(1),Z(3),Z(3).99.
 
+      * Printed under TOTAL-HEADER whenever the group had returns.
+       01  RETURNS-HEADER.
+           05 FILLER               PIC X(31) VALUE SPACES.
+           05 RETURNS-LIT          PIC X(8) VALUE 'RETURNS:'.
+           05 FILLER               PIC X(11) VALUE SPACES.
+           05 QTY-RETURNED-TOTAL   PIC Z(3)9(3).
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 MONEY                PIC X(1) VALUE '$'.
+           05 SALES-VALUE-RETURNED-TOTAL  PIC Z(1),Z(3),Z(3).99.
+
+       01  CUSTOMER-SUBTOTAL-LINE.
+           05 FILLER               PIC X(31) VALUE SPACES.
+           05 CUS-SUBTOTAL-LIT     PIC X(19) VALUE 'CUSTOMER SUBTOTAL:'.
+           05 QTY-SOLD-TOTAL-CUS   PIC Z(3)9(3).
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 MONEY                PIC X(1) VALUE '$'.
+           05 SALES-VALUE-TOTAL-CUS   PIC Z(1),Z(3),Z(3).99.
+
+      * CUSTOMER-RETURNS-HEADER - printed under CUSTOMER-SUBTOTAL-LINE
+      * whenever that customer had any 'R' transactions in this
+      * product group, the same way RETURNS-HEADER sits under
+      * TOTAL-HEADER.
+       01  CUSTOMER-RETURNS-HEADER.
+           05 FILLER               PIC X(31) VALUE SPACES.
+           05 CUS-RETURNS-LIT      PIC X(19) VALUE 'CUSTOMER RETURNS:'.
+           05 QTY-RETURNED-TOTAL-CUS      PIC Z(3)9(3).
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 MONEY                PIC X(1) VALUE '$'.
+           05 SALES-VALUE-RETURNED-TOTAL-CUS  PIC Z(1),Z(3),Z(3).99.
+
        01  HEADING-LINE9.
            05 FILLER   PIC X(73) VALUE SPACES.
 
@@ -169,7 +380,8 @@
            05  TOTAL           PIC X(6) VALUE 'TOTAL '.
            05  AMOUNT           PIC X(7) VALUE 'AMOUNT '.
            05  SOLD             PIC X(5) VALUE 'SOLD:'.
-           05  FILLER           PIC X(14).
+           05  FILLER           PIC X(13).
+           05  TOTAL-AMUNT-SIGN PIC X(1).
            05  TOTAL-AMUNT-SOLD PIC Z(1),Z(3),Z(3).
            05 FILLER           PIC X(2).
 
@@ -180,13 +392,32 @@
            05  OFD              PIC X(3) VALUE 'OF '.
            05  SALES            PIC X(6) VALUE 'SALES:'.
            05 MONEY             PIC X(1) VALUE '$'.
+           05  TOTAL-VAL-SIGN   PIC X(1).
            05  TOT-VAL-SALES    PIC Z(1),Z(3),Z(3),Z(3).99.
            05  FILLER           PIC X(2).
 
+       01  EXCEPTION-LINE.
+           05 EXC-CUS-ID        PIC 9(5).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 EXC-PROD-ID       PIC X(3).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 EXC-QTY           PIC 9(3).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 EXC-COST          PIC 9(3)V9(2).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 EXC-REASON        PIC X(30).
 
-
-
-
+      * One line of the top-customers-by-sales-value summary.
+       01  CUS-SUMMARY-LINE.
+           05 CUS-SUM-RANK-OUT  PIC Z(3)9.
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 CUS-SUM-ID-OUT    PIC 9(5).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 CUS-SUM-NAME-OUT  PIC X(25).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 CUS-SUM-QTY-OUT   PIC -(1)Z(6).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 CUS-SUM-SV-OUT    PIC -(1)Z(7).99.
 
 
 
@@ -196,34 +427,232 @@
 
        100-MAIN-ROUTINE.
            PERFORM 120-HOUSE-KEEPING
+           PERFORM 125-SORT-INPUT
            PERFORM 130-READ-FILES
            PERFORM 300-END-ROUTINE
            .
 
        120-HOUSE-KEEPING.
-           OPEN INPUT INVENTORY-TOTALS
-               OUTPUT REPORT-FILE
+           OPEN INPUT CUSTOMER-MASTER
+           IF WS-CUSTMAST-FILE-STATUS IS NOT EQUAL TO '00'
+               MOVE 'NO ' TO WS-CUSTMAST-AVAIL-SW
+           END-IF
 
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
            MOVE WS-CURRENT-YEAR TO HL2-CURRENT-YEAR
            MOVE WS-CURRENT-MONTH TO HL2-CURRENT-MONTH
            MOVE WS-CURRENT-DAY TO HL2-CURRENT-DAY
 
-           PERFORM 140-HEADER-WRITER
-
-
+           PERFORM 121-READ-PARM-RTN
+           PERFORM 122-CHECK-RESTART-RTN
+      * A restart checkpoint means earlier detail/total lines are
+      * already sitting in these three files from the run that got
+      * interrupted - extend them instead of truncating, and skip
+      * the header rewrite, so the restarted report is a continuation
+      * instead of a fresh (and incomplete) one.
+           IF WS-RESTART-SW IS EQUAL TO 'YES'
+               OPEN EXTEND REPORT-FILE
+                           EXTRACT-FILE
+                           EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+                           EXTRACT-FILE
+                           EXCEPTION-FILE
+               PERFORM 140-HEADER-WRITER
+           END-IF
+           .
+      * Loads the client/preparer/title control record, when present,
+      * and the date-range filter, into HEADING-LINE1/HEADING-LINE2/
+      * WS-FILTER-START-DATE/WS-FILTER-END-DATE.
+       121-READ-PARM-RTN.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-FILE-STATUS IS EQUAL TO '00'
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-CLIENT-NAME TO CLIENT-NAME
+                       MOVE PARM-PREPARER-INITIALS TO HL2-Y3I
+                       MOVE PARM-REPORT-TITLE TO HL2-TITLE
+                       IF PARM-START-DATE IS GREATER THAN 0
+                           MOVE PARM-START-DATE TO WS-FILTER-START-DATE
+                       END-IF
+                       IF PARM-END-DATE IS GREATER THAN 0
+                           MOVE PARM-END-DATE TO WS-FILTER-END-DATE
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF
+           .
+      * Loads a leftover checkpoint, if any, so 130-READ-FILES can skip
+      * forward instead of reprocessing PR2FA17.TXT from record one.
+       122-CHECK-RESTART-RTN.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-FILE-STATUS IS EQUAL TO '00'
+               PERFORM UNTIL WS-RESTART-FILE-STATUS IS EQUAL TO '10'
+                   READ RESTART-FILE
+                       AT END
+                           MOVE '10' TO WS-RESTART-FILE-STATUS
+                       NOT AT END
+                           MOVE RST-CUS-ID TO WS-RESTART-CUS-ID
+                           MOVE RST-PROD-ID TO WS-RESTART-PROD-ID
+                           MOVE RST-GRP-QTY TO WS-GRP-QTY
+                           MOVE RST-GRP-SV TO WS-GRP-SV
+                           MOVE RST-GRP-RET-QTY TO WS-GRP-RET-QTY
+                           MOVE RST-GRP-RET-SV TO WS-GRP-RET-SV
+                           MOVE RST-GRAND-QTY TO WS-QTY-HOLDER
+                           MOVE RST-GRAND-SV TO WS-SV-HOLDER
+                           MOVE RST-RET-GRAND-QTY TO WS-RET-QTY-HOLDER
+                           MOVE RST-RET-GRAND-SV TO WS-RET-SV-HOLDER
+                           MOVE RST-CUS-QTY TO WS-CUS-QTY
+                           MOVE RST-CUS-SV TO WS-CUS-SV
+                           MOVE RST-CUS-RET-QTY TO WS-CUS-RET-QTY
+                           MOVE RST-CUS-RET-SV TO WS-CUS-RET-SV
+                           MOVE RST-ROW-SEQ TO WS-RESTART-ROW-SEQ
+                           MOVE 'YES' TO WS-RESTART-SW
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-FILE
+           END-IF
+           IF WS-RESTART-SW IS EQUAL TO 'YES'
+               MOVE WS-RESTART-PROD-ID TO PROD-NAME-SAME
+               MOVE WS-RESTART-CUS-ID TO WS-CUS-SAME
+           END-IF
+           PERFORM 123-LOAD-CUS-SUMMARY-CKPT-RTN
            .
+      * Rebuilds WS-CUS-SUMMARY-TABLE from the last checkpoint.
+       123-LOAD-CUS-SUMMARY-CKPT-RTN.
+           OPEN INPUT CUS-SUM-CHECKPOINT-FILE
+           IF WS-CUS-SUM-CKPT-FILE-STATUS IS EQUAL TO '00'
+               PERFORM UNTIL WS-CUS-SUM-CKPT-FILE-STATUS
+                       IS EQUAL TO '10'
+                   READ CUS-SUM-CHECKPOINT-FILE
+                       AT END
+                           MOVE '10' TO WS-CUS-SUM-CKPT-FILE-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-CUS-SUM-COUNT
+                           SET WS-CUS-SUM-IDX TO WS-CUS-SUM-COUNT
+                           MOVE CKPT-CUS-SUM-ID TO
+                               WS-CUS-SUM-ID(WS-CUS-SUM-IDX)
+                           MOVE CKPT-CUS-SUM-NAME TO
+                               WS-CUS-SUM-NAME(WS-CUS-SUM-IDX)
+                           MOVE CKPT-CUS-SUM-QTY TO
+                               WS-CUS-SUM-QTY(WS-CUS-SUM-IDX)
+                           MOVE CKPT-CUS-SUM-SV TO
+                               WS-CUS-SUM-SV(WS-CUS-SUM-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE CUS-SUM-CHECKPOINT-FILE
+           END-IF
+           .
+      * Sorts the raw extract into product/customer sequence ahead of
+      * the control break in 200-PROCESS-RTN.
+       125-SORT-INPUT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-PROD-ID
+               ON ASCENDING KEY SRT-CUS-ID
+               USING INVENTORY-TOTALS
+               GIVING SORTED-INVENTORY-TOTALS
+           .
+
        130-READ-FILES.
-              PERFORM UNTIL EOF-FLAG = 'NO'
-                      READ INVENTORY-TOTALS
+           OPEN INPUT SORTED-INVENTORY-TOTALS
+           PERFORM UNTIL EOF-FLAG = 'NO'
+                      READ SORTED-INVENTORY-TOTALS
                           AT END
                               MOVE 'NO' TO EOF-FLAG
                               MOVE SPACES TO REPORT-REC
                           NOT AT END
-                              PERFORM 200-PROCESS-RTN
+                              MOVE SORTED-INVENTORY-REC TO INVENTORY-REC
+                              PERFORM 134-DISPATCH-RTN
                       END-READ
                   END-PERFORM
+               CLOSE SORTED-INVENTORY-TOTALS
                .
+      * Skips rows outside the date filter and rows already covered by
+      * a restart checkpoint, otherwise processes and periodically
+      * checkpoints the row.
+       134-DISPATCH-RTN.
+           IF TRANS-DATE-IN IS NUMERIC AND
+              ((TRANS-DATE-IN < WS-FILTER-START-DATE) OR
+               (TRANS-DATE-IN > WS-FILTER-END-DATE))
+               CONTINUE
+           ELSE
+               PERFORM 135-TRACK-KEY-SEQ-RTN
+               IF WS-RESTART-SW IS EQUAL TO 'YES'
+                   IF (PROD-ID-IN < WS-RESTART-PROD-ID) OR
+                      (PROD-ID-IN = WS-RESTART-PROD-ID AND
+                       CUS-ID-IN < WS-RESTART-CUS-ID)
+                       CONTINUE
+                   ELSE IF PROD-ID-IN = WS-RESTART-PROD-ID AND
+                           CUS-ID-IN = WS-RESTART-CUS-ID
+                       IF WS-KEY-ROW-SEQ IS NOT GREATER THAN
+                               WS-RESTART-ROW-SEQ
+                           CONTINUE
+                       ELSE
+                           MOVE 'NO' TO WS-RESTART-SW
+                           PERFORM 200-PROCESS-RTN
+                       END-IF
+                   ELSE
+                       MOVE 'NO' TO WS-RESTART-SW
+                       PERFORM 200-PROCESS-RTN
+                   END-IF
+               ELSE
+                   PERFORM 200-PROCESS-RTN
+                   ADD 1 TO WS-REC-COUNTER
+                   IF FUNCTION MOD(WS-REC-COUNTER, WS-CKPT-INTERVAL) = 0
+                       PERFORM 137-WRITE-CHECKPOINT-RTN
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      * Recomputes WS-KEY-ROW-SEQ for the current row's key.
+       135-TRACK-KEY-SEQ-RTN.
+           IF WS-KEY-FIRST-SW IS EQUAL TO 'YES' OR
+              PROD-ID-IN IS NOT EQUAL TO WS-KEY-PROD-ID OR
+              CUS-ID-IN IS NOT EQUAL TO WS-KEY-CUS-ID
+               MOVE PROD-ID-IN TO WS-KEY-PROD-ID
+               MOVE CUS-ID-IN TO WS-KEY-CUS-ID
+               MOVE 1 TO WS-KEY-ROW-SEQ
+               MOVE 'NO' TO WS-KEY-FIRST-SW
+           ELSE
+               ADD 1 TO WS-KEY-ROW-SEQ
+           END-IF
+           .
+
+      * Writes a fresh checkpoint snapshot.
+       137-WRITE-CHECKPOINT-RTN.
+           MOVE CUS-ID-IN TO RST-CUS-ID
+           MOVE PROD-ID-IN TO RST-PROD-ID
+           MOVE WS-GRP-QTY TO RST-GRP-QTY
+           MOVE WS-GRP-SV TO RST-GRP-SV
+           MOVE WS-GRP-RET-QTY TO RST-GRP-RET-QTY
+           MOVE WS-GRP-RET-SV TO RST-GRP-RET-SV
+           MOVE WS-QTY-HOLDER TO RST-GRAND-QTY
+           MOVE WS-SV-HOLDER TO RST-GRAND-SV
+           MOVE WS-RET-QTY-HOLDER TO RST-RET-GRAND-QTY
+           MOVE WS-RET-SV-HOLDER TO RST-RET-GRAND-SV
+           MOVE WS-CUS-QTY TO RST-CUS-QTY
+           MOVE WS-CUS-SV TO RST-CUS-SV
+           MOVE WS-CUS-RET-QTY TO RST-CUS-RET-QTY
+           MOVE WS-CUS-RET-SV TO RST-CUS-RET-SV
+           MOVE WS-KEY-ROW-SEQ TO RST-ROW-SEQ
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-REC
+           CLOSE RESTART-FILE
+
+           OPEN OUTPUT CUS-SUM-CHECKPOINT-FILE
+           PERFORM VARYING WS-CUS-SUM-IDX FROM 1 BY 1
+                   UNTIL WS-CUS-SUM-IDX > WS-CUS-SUM-COUNT
+               MOVE WS-CUS-SUM-ID(WS-CUS-SUM-IDX) TO CKPT-CUS-SUM-ID
+               MOVE WS-CUS-SUM-NAME(WS-CUS-SUM-IDX) TO CKPT-CUS-SUM-NAME
+               MOVE WS-CUS-SUM-QTY(WS-CUS-SUM-IDX) TO CKPT-CUS-SUM-QTY
+               MOVE WS-CUS-SUM-SV(WS-CUS-SUM-IDX) TO CKPT-CUS-SUM-SV
+               WRITE CUS-SUM-CKPT-REC
+           END-PERFORM
+           CLOSE CUS-SUM-CHECKPOINT-FILE
+           .
        140-HEADER-WRITER.
            MOVE HEADING-LINE1 TO REPORT-REC
            WRITE REPORT-REC
@@ -247,27 +676,105 @@
            MOVE CUS-NAME-IN TO CUS-NAME-OUT
            MOVE QTY-SOLD-IN TO QTY-SOLD-OUT
            MOVE PROD-ID-IN TO PROD-ID-OUT
+           IF TRANS-TYPE-IN IS EQUAL TO 'R'
+               MOVE 'R' TO TRANS-TYPE-FLAG
+           ELSE
+               MOVE SPACE TO TRANS-TYPE-FLAG
+           END-IF
+           PERFORM 155-VALIDATE-CUS-NAME-RTN
 
            .
+      * Flags CUS-NAME-FLAG when CUSTOMER-MASTER disagrees with the
+      * extract's CUS-NAME-IN; an id not on file is left unflagged.
+       155-VALIDATE-CUS-NAME-RTN.
+           MOVE SPACE TO CUS-NAME-FLAG
+           IF CUSTMAST-AVAILABLE
+               MOVE CUS-ID-IN TO CM-CUS-ID
+               READ CUSTOMER-MASTER
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF CM-CUS-NAME IS NOT EQUAL TO CUS-NAME-IN
+                           MOVE '*' TO CUS-NAME-FLAG
+                       END-IF
+               END-READ
+           END-IF
+           .
+      * Validates the incoming transaction before it touches the totals.
+       160-EDIT-RTN.
+           MOVE SPACES TO WS-EDIT-REASON
+           IF PROD-ID-IN IS EQUAL TO SPACES
+               MOVE 'NO' TO WS-VALID-SW
+               MOVE 'PRODUCT ID IS BLANK' TO WS-EDIT-REASON
+           ELSE IF COST-PER-ITEM-IN IS NOT NUMERIC OR
+                   COST-PER-ITEM-IN IS EQUAL TO ZERO
+               MOVE 'NO' TO WS-VALID-SW
+               MOVE 'COST PER ITEM IS ZERO OR BLANK' TO WS-EDIT-REASON
+           ELSE IF QTY-SOLD-IN IS EQUAL TO 999
+               MOVE 'NO' TO WS-VALID-SW
+               MOVE 'QUANTITY LOOKS LIKE A TYPO' TO WS-EDIT-REASON
+           ELSE IF TRANS-TYPE-IN IS NOT EQUAL TO 'S' AND
+                   TRANS-TYPE-IN IS NOT EQUAL TO 'R' AND
+                   TRANS-TYPE-IN IS NOT EQUAL TO SPACE
+               MOVE 'NO' TO WS-VALID-SW
+               MOVE 'TRANSACTION TYPE NOT S OR R' TO WS-EDIT-REASON
+           ELSE
+               MOVE 'YES' TO WS-VALID-SW
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           .
+
+       165-EXCEPTION-WRITE-RTN.
+           MOVE CUS-ID-IN TO EXC-CUS-ID
+           MOVE PROD-ID-IN TO EXC-PROD-ID
+           MOVE QTY-SOLD-IN TO EXC-QTY
+           MOVE COST-PER-ITEM-IN TO EXC-COST
+           MOVE WS-EDIT-REASON TO EXC-REASON
+           MOVE EXCEPTION-LINE TO EXCEPTION-REC
+           WRITE EXCEPTION-REC
+           .
+
        175-PARAGRAPH-LAYOUT.
 
            COMPUTE WS-SALES-VALUE =
                    COST-PER-ITEM-IN * QTY-SOLD-IN
            MOVE WS-SALES-VALUE TO SALES-VALUE-OUT
-           COMPUTE WS-SV-HOLDER=
-                   WS-SALES-VALUE + WS-SV-HOLDER
-           COMPUTE WS-QTY-HOLDER =
-                   WS-QTY-HOLDER + QTY-SOLD-IN
-           MOVE WS-SV-HOLDER TO SALES-VALUE-TOTAL-OUT
-
-           COMPUTE WS-GRP-QTY =
-                   QTY-SOLD-IN + WS-GRP-QTY
-           MOVE WS-GRP-QTY TO QTY-SOLD-TOTAL
-           COMPUTE WS-GRP-SV =
-                   WS-SALES-VALUE + WS-GRP-SV
-
-
 
+           IF TRANS-TYPE-IN IS EQUAL TO 'R'
+               COMPUTE WS-RET-SV-HOLDER =
+                       WS-SALES-VALUE + WS-RET-SV-HOLDER
+               COMPUTE WS-RET-QTY-HOLDER =
+                       WS-RET-QTY-HOLDER + QTY-SOLD-IN
+               MOVE WS-RET-SV-HOLDER TO SALES-VALUE-RETURNED-TOTAL
+
+               COMPUTE WS-GRP-RET-QTY =
+                       QTY-SOLD-IN + WS-GRP-RET-QTY
+               MOVE WS-GRP-RET-QTY TO QTY-RETURNED-TOTAL
+               COMPUTE WS-GRP-RET-SV =
+                       WS-SALES-VALUE + WS-GRP-RET-SV
+           ELSE
+               COMPUTE WS-SV-HOLDER=
+                       WS-SALES-VALUE + WS-SV-HOLDER
+               COMPUTE WS-QTY-HOLDER =
+                       WS-QTY-HOLDER + QTY-SOLD-IN
+               MOVE WS-SV-HOLDER TO SALES-VALUE-TOTAL-OUT
+
+               COMPUTE WS-GRP-QTY =
+                       QTY-SOLD-IN + WS-GRP-QTY
+               MOVE WS-GRP-QTY TO QTY-SOLD-TOTAL
+               COMPUTE WS-GRP-SV =
+                       WS-SALES-VALUE + WS-GRP-SV
+           END-IF
+
+           IF TRANS-TYPE-IN IS EQUAL TO 'R'
+               ADD QTY-SOLD-IN TO WS-CUS-RET-QTY
+               ADD WS-SALES-VALUE TO WS-CUS-RET-SV
+           ELSE
+               ADD QTY-SOLD-IN TO WS-CUS-QTY
+               ADD WS-SALES-VALUE TO WS-CUS-SV
+           END-IF
 
            PERFORM 150-MOVE-WITHNO-CALC
            MOVE OUTPUT-LINE TO REPORT-REC
@@ -276,36 +783,117 @@
            AFTER ADVANCING PROPER-SPACING
            MOVE 2 TO PROPER-SPACING
 
+           PERFORM 180-WRITE-EXTRACT-RTN
+           PERFORM 185-ACCUM-CUS-SUMMARY-RTN
+
+           .
 
+      * Writes the same transaction to PR2FA17-EXTRACT.TXT.
+       180-WRITE-EXTRACT-RTN.
+           MOVE QTY-SOLD-IN TO WS-EXTRACT-QTY-ED
+           MOVE WS-SALES-VALUE TO WS-EXTRACT-SV-ED
+           MOVE SPACES TO EXTRACT-REC
+           STRING CUS-ID-IN                        DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  FUNCTION TRIM(CUS-NAME-IN)         DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  PROD-ID-IN                        DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  FUNCTION TRIM(PROD-NAME-IN)        DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EXTRACT-QTY-ED)   DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EXTRACT-SV-ED)    DELIMITED BY SIZE
+                  ','                               DELIMITED BY SIZE
+                  TRANS-TYPE-IN                     DELIMITED BY SIZE
+               INTO EXTRACT-REC
+           END-STRING
+           WRITE EXTRACT-REC
+           .
 
+      * Finds (or adds) this customer's WS-CUS-SUMMARY-TABLE entry and
+      * accumulates net sales value into it.
+       185-ACCUM-CUS-SUMMARY-RTN.
+           MOVE 'NO' TO WS-CUS-SUM-FOUND-SW
+           IF WS-CUS-SUM-COUNT IS GREATER THAN ZERO
+               PERFORM VARYING WS-CUS-SUM-IDX FROM 1 BY 1
+                       UNTIL WS-CUS-SUM-IDX > WS-CUS-SUM-COUNT
+                          OR WS-CUS-SUM-FOUND-SW IS EQUAL TO 'YES'
+                   IF CUS-ID-IN IS EQUAL TO
+                           WS-CUS-SUM-ID(WS-CUS-SUM-IDX)
+                       MOVE 'YES' TO WS-CUS-SUM-FOUND-SW
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF WS-CUS-SUM-FOUND-SW IS EQUAL TO 'NO' AND
+              WS-CUS-SUM-COUNT IS LESS THAN 2000
+               ADD 1 TO WS-CUS-SUM-COUNT
+               SET WS-CUS-SUM-IDX TO WS-CUS-SUM-COUNT
+               MOVE CUS-ID-IN TO WS-CUS-SUM-ID(WS-CUS-SUM-IDX)
+               MOVE CUS-NAME-IN TO WS-CUS-SUM-NAME(WS-CUS-SUM-IDX)
+               MOVE 0 TO WS-CUS-SUM-QTY(WS-CUS-SUM-IDX)
+               MOVE 0 TO WS-CUS-SUM-SV(WS-CUS-SUM-IDX)
+               MOVE 'YES' TO WS-CUS-SUM-FOUND-SW
+           END-IF
+
+      * Table is full, not the transaction - note it, don't reject it.
+           IF WS-CUS-SUM-FOUND-SW IS EQUAL TO 'NO'
+               DISPLAY 'NOTE: CUSTOMER SUMMARY TABLE FULL - CUS-ID '
+                   CUS-ID-IN ' OMITTED FROM TOP-CUSTOMERS SUMMARY'
+           END-IF
+
+           IF WS-CUS-SUM-FOUND-SW IS EQUAL TO 'YES'
+               IF TRANS-TYPE-IN IS EQUAL TO 'R'
+                   SUBTRACT QTY-SOLD-IN FROM
+                       WS-CUS-SUM-QTY(WS-CUS-SUM-IDX)
+                   SUBTRACT WS-SALES-VALUE FROM
+                       WS-CUS-SUM-SV(WS-CUS-SUM-IDX)
+               ELSE
+                   ADD QTY-SOLD-IN TO
+                       WS-CUS-SUM-QTY(WS-CUS-SUM-IDX)
+                   ADD WS-SALES-VALUE TO
+                       WS-CUS-SUM-SV(WS-CUS-SUM-IDX)
+               END-IF
+           END-IF
            .
 
 
        200-PROCESS-RTN.
+           PERFORM 160-EDIT-RTN
+           IF WS-VALID-SW IS EQUAL TO 'YES'
+               PERFORM 210-VALID-PROCESS-RTN
+           ELSE
+               PERFORM 165-EXCEPTION-WRITE-RTN
+           END-IF
+           .
+
+       210-VALID-PROCESS-RTN.
 
            IF PROD-NAME-SAME IS EQUAL TO 'NEW'
                    MOVE PROD-ID-IN TO PROD-NAME-SAME
+                   MOVE CUS-ID-IN TO WS-CUS-SAME
                    MOVE PROD-NAME-IN TO PROD-NAME-OUT
                    PERFORM 175-PARAGRAPH-LAYOUT
 
            ELSE IF PROD-ID-IN IS EQUAL TO PROD-NAME-SAME
                MOVE '' TO PROD-NAME-OUT
 
-               PERFORM 175-PARAGRAPH-LAYOUT
-
-
+               IF CUS-ID-IN IS EQUAL TO WS-CUS-SAME
+                   PERFORM 175-PARAGRAPH-LAYOUT
+               ELSE
+                   PERFORM 250-CUSTOMER-BREAK-RTN
+                   MOVE CUS-ID-IN TO WS-CUS-SAME
+                   PERFORM 175-PARAGRAPH-LAYOUT
+               END-IF
 
                ELSE
 
+                    PERFORM 250-CUSTOMER-BREAK-RTN
                     MOVE PROD-NAME-IN TO PROD-NAME-OUT
-                    MOVE WS-GRP-QTY TO QTY-SOLD-TOTAL
-                    MOVE WS-GRP-SV TO SALES-VALUE-TOTAL-OUT
-                    MOVE TOTAL-HEADER TO REPORT-REC
-                    WRITE REPORT-REC
-                    AFTER ADVANCING PROPER-SPACING
+                    PERFORM 255-PRODUCT-BREAK-RTN
                     MOVE PROD-ID-IN TO PROD-NAME-SAME
-                    MOVE 0 TO WS-GRP-SV
-                    MOVE 0 TO WS-GRP-QTY
+                    MOVE CUS-ID-IN TO WS-CUS-SAME
                    PERFORM 175-PARAGRAPH-LAYOUT
 
 
@@ -318,20 +906,73 @@
 
            .
 
-       300-END-ROUTINE.
-
-           COMPUTE WS-GRAND-QTY =
-                   WS-QTY-HOLDER + WS-GRAND-QTY
+      * Writes the customer-level subtotal/returns break.
+       250-CUSTOMER-BREAK-RTN.
+           MOVE WS-CUS-QTY TO QTY-SOLD-TOTAL-CUS
+           MOVE WS-CUS-SV TO SALES-VALUE-TOTAL-CUS
+           MOVE CUSTOMER-SUBTOTAL-LINE TO REPORT-REC
+           WRITE REPORT-REC
+           AFTER ADVANCING PROPER-SPACING
+           IF WS-CUS-RET-QTY IS GREATER THAN 0 OR
+              WS-CUS-RET-SV IS GREATER THAN 0
+               MOVE WS-CUS-RET-QTY TO QTY-RETURNED-TOTAL-CUS
+               MOVE WS-CUS-RET-SV TO SALES-VALUE-RETURNED-TOTAL-CUS
+               MOVE CUSTOMER-RETURNS-HEADER TO REPORT-REC
+               WRITE REPORT-REC
+               AFTER ADVANCING PROPER-SPACING
+           END-IF
+           MOVE 0 TO WS-CUS-QTY
+           MOVE 0 TO WS-CUS-SV
+           MOVE 0 TO WS-CUS-RET-QTY
+           MOVE 0 TO WS-CUS-RET-SV
+           .
 
-           COMPUTE WS-GRAND-SV =
-                       WS-SV-HOLDER + WS-GRAND-SV
+      * Writes the product-level total/returns break. Shared by the
+      * mid-run break and the final group at end of report.
+       255-PRODUCT-BREAK-RTN.
+           MOVE WS-GRP-QTY TO QTY-SOLD-TOTAL
            MOVE WS-GRP-SV TO SALES-VALUE-TOTAL-OUT
-           MOVE WS-GRAND-SV TO TOT-VAL-SALES
-           MOVE WS-GRAND-QTY TO TOTAL-AMUNT-SOLD
            MOVE TOTAL-HEADER TO REPORT-REC
-           MOVE 2 TO PROPER-SPACING
            WRITE REPORT-REC
            AFTER ADVANCING PROPER-SPACING
+           IF WS-GRP-RET-QTY IS GREATER THAN 0 OR
+              WS-GRP-RET-SV IS GREATER THAN 0
+               MOVE WS-GRP-RET-QTY TO QTY-RETURNED-TOTAL
+               MOVE WS-GRP-RET-SV TO SALES-VALUE-RETURNED-TOTAL
+               MOVE RETURNS-HEADER TO REPORT-REC
+               WRITE REPORT-REC
+               AFTER ADVANCING PROPER-SPACING
+           END-IF
+           MOVE 0 TO WS-GRP-QTY
+           MOVE 0 TO WS-GRP-SV
+           MOVE 0 TO WS-GRP-RET-QTY
+           MOVE 0 TO WS-GRP-RET-SV
+           .
+
+       300-END-ROUTINE.
+
+           PERFORM 250-CUSTOMER-BREAK-RTN
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 255-PRODUCT-BREAK-RTN
+
+           COMPUTE WS-GRAND-QTY =
+                   (WS-QTY-HOLDER - WS-RET-QTY-HOLDER) + WS-GRAND-QTY
+
+           COMPUTE WS-GRAND-SV =
+                   (WS-SV-HOLDER - WS-RET-SV-HOLDER) + WS-GRAND-SV
+
+           IF WS-GRAND-QTY IS LESS THAN 0
+               MOVE '-' TO TOTAL-AMUNT-SIGN
+           ELSE
+               MOVE SPACE TO TOTAL-AMUNT-SIGN
+           END-IF
+           IF WS-GRAND-SV IS LESS THAN 0
+               MOVE '-' TO TOTAL-VAL-SIGN
+           ELSE
+               MOVE SPACE TO TOTAL-VAL-SIGN
+           END-IF
+           MOVE FUNCTION ABS(WS-GRAND-SV) TO TOT-VAL-SALES
+           MOVE FUNCTION ABS(WS-GRAND-QTY) TO TOTAL-AMUNT-SOLD
            MOVE 2 TO PROPER-SPACING
 
            MOVE TOTAL-AMUNT-LINE TO REPORT-REC
@@ -341,7 +982,43 @@
            MOVE TOTAL-VAL-LINE TO REPORT-REC
            WRITE REPORT-REC
            AFTER ADVANCING PROPER-SPACING
-           CLOSE INVENTORY-TOTALS
-                 REPORT-FILE
+           CLOSE REPORT-FILE
+                 EXTRACT-FILE
+                 EXCEPTION-FILE
+           IF CUSTMAST-AVAILABLE
+               CLOSE CUSTOMER-MASTER
+           END-IF
+
+           PERFORM 310-WRITE-CUS-SUMMARY-RTN
+
+      * Run completed normally - clear the checkpoint so the next
+      * run starts from record one instead of skipping forward.
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE
+           OPEN OUTPUT CUS-SUM-CHECKPOINT-FILE
+           CLOSE CUS-SUM-CHECKPOINT-FILE
            STOP RUN
            .
+
+      * Sorts and writes the ranked top-customers summary.
+       310-WRITE-CUS-SUMMARY-RTN.
+           OPEN OUTPUT CUSTOMER-SUMMARY-FILE
+           IF WS-CUS-SUM-COUNT IS GREATER THAN ZERO
+               SORT WS-CUS-SUM-ENTRY ON DESCENDING KEY WS-CUS-SUM-SV
+               MOVE 0 TO WS-CUS-SUM-RANK
+               PERFORM VARYING WS-CUS-SUM-IDX FROM 1 BY 1
+                       UNTIL WS-CUS-SUM-IDX > WS-CUS-SUM-COUNT
+                   ADD 1 TO WS-CUS-SUM-RANK
+                   MOVE WS-CUS-SUM-RANK TO CUS-SUM-RANK-OUT
+                   MOVE WS-CUS-SUM-ID(WS-CUS-SUM-IDX) TO CUS-SUM-ID-OUT
+                   MOVE WS-CUS-SUM-NAME(WS-CUS-SUM-IDX)
+                       TO CUS-SUM-NAME-OUT
+                   MOVE WS-CUS-SUM-QTY(WS-CUS-SUM-IDX) TO
+                       CUS-SUM-QTY-OUT
+                   MOVE WS-CUS-SUM-SV(WS-CUS-SUM-IDX) TO CUS-SUM-SV-OUT
+                   MOVE CUS-SUMMARY-LINE TO CUSTOMER-SUMMARY-REC
+                   WRITE CUSTOMER-SUMMARY-REC
+               END-PERFORM
+           END-IF
+           CLOSE CUSTOMER-SUMMARY-FILE
+           .
